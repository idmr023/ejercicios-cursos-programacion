@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Calcula el importe de una línea de venta (cantidad
+      *           por precio unitario, más el impuesto a la tasa
+      *           recibida), con redondeo y protección contra
+      *           desbordamiento. Pensado para ser llamado tanto desde
+      *           la posteo de ventas.csv como desde una futura
+      *           pantalla de facturación.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CALCLINEA".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+           COPY "paramlinea.cpy".
+
+       PROCEDURE DIVISION USING PARAMETROS-LINEA.
+       CALCLINEA-INICIO.
+           PERFORM CALCULO-LINEA THRU F-CALCULO-LINEA.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * CALCULO-LINEA: neto = cantidad x precio unitario; impuesto =
+      * neto x tasa / 100; total = neto + impuesto. Cualquier
+      * desbordamiento deja PLN-RESULTADO en "N" y corta el cálculo.
+      *----------------------------------------------------------------
+       CALCULO-LINEA.
+           MOVE "S" TO PLN-RESULTADO.
+           COMPUTE PLN-IMPORTE-NETO ROUNDED =
+                 PLN-CANTIDAD * PLN-PRECIO-UNITARIO
+              ON SIZE ERROR
+                 MOVE "N" TO PLN-RESULTADO
+           END-COMPUTE.
+           IF PLN-CALCULO-ERROR
+              GO TO F-CALCULO-LINEA.
+           COMPUTE PLN-IMPORTE-IMPUESTO ROUNDED =
+                 PLN-IMPORTE-NETO * PLN-TASA-IMPUESTO / 100
+              ON SIZE ERROR
+                 MOVE "N" TO PLN-RESULTADO
+           END-COMPUTE.
+           IF PLN-CALCULO-ERROR
+              GO TO F-CALCULO-LINEA.
+           COMPUTE PLN-IMPORTE-TOTAL ROUNDED =
+                 PLN-IMPORTE-NETO + PLN-IMPORTE-IMPUESTO
+              ON SIZE ERROR
+                 MOVE "N" TO PLN-RESULTADO
+           END-COMPUTE.
+
+       F-CALCULO-LINEA.
+           EXIT.
+
+       END PROGRAM "CALCLINEA".
