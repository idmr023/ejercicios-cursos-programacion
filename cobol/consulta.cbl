@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Pide al operador FECHA, CATEGORIA y MONTO, y llama a
+      *           CONSULTACLI con esos valores para ubicar el primer
+      *           cliente de esa categoría con saldo suficiente.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CONSULTA".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY "paramcli.cpy".
+
+       PROCEDURE DIVISION.
+       PABLO.
+           PERFORM PIDO-DATOS THRU F-PIDO-DATOS.
+           CALL "CONSULTACLI" USING PARAMETROS.
+           CANCEL "CONSULTACLI".
+           PERFORM INFORMO-RESULTADO THRU F-INFORMO-RESULTADO.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * PIDO-DATOS: pide al operador los valores de búsqueda; se
+      * podrían leer también desde una tarjeta de control.
+      *----------------------------------------------------------------
+       PIDO-DATOS.
+           INITIALIZE PARAMETROS.
+           DISPLAY "FECHA (AAAAMMDD).: " WITH NO ADVANCING.
+           ACCEPT FECHA.
+           DISPLAY "CATEGORIA........: " WITH NO ADVANCING.
+           ACCEPT CATEGORIA.
+           DISPLAY "MONTO............: " WITH NO ADVANCING.
+           ACCEPT MONTO.
+
+       F-PIDO-DATOS.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * INFORMO-RESULTADO: muestra el cliente encontrado, si lo hubo.
+      *----------------------------------------------------------------
+       INFORMO-RESULTADO.
+           IF PAR-CLIENTE-ENCONTRADO
+              DISPLAY "CLI_ID.......: " PAR-CLI-ID
+              DISPLAY "CLI_NOMBRE...: " PAR-CLI-NOMBRE
+              DISPLAY "CLI_DIRECCION: " PAR-CLI-DIRECCION
+              DISPLAY "CLI_SALDO....: " PAR-CLI-SALDO
+           ELSE
+              DISPLAY "NO SE ENCONTRO NINGUN CLIENTE"
+           END-IF.
+
+       F-INFORMO-RESULTADO.
+           EXIT.
+
+       END PROGRAM "CONSULTA".
