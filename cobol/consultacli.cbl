@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Localiza en CLIENTES el primer cliente de la
+      *           CATEGORIA recibida cuyo CLI_SALDO sea >= MONTO,
+      *           recorriendo el fichero por CLI_ALT_2 (categoria +
+      *           nombre). Devuelve el resultado por PARAMETROS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CONSULTACLI".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  STATUS ST-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY "regcliente.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE       PIC XX.
+       01  W-CATEGORIA   PIC X.
+       01  FIN-BUSQUEDA  PIC X     VALUE "N".
+           88  TERMINAR-BUSQUEDA   VALUE "S".
+
+       LINKAGE SECTION.
+
+           COPY "paramcli.cpy".
+
+       PROCEDURE DIVISION USING PARAMETROS.
+       CONSULTACLI-INICIO.
+           PERFORM ABRO-ARCHIVO.
+           PERFORM BUSCO-CLIENTE THRU F-BUSCO-CLIENTE.
+           PERFORM CIERRO-ARCHIVO.
+           GOBACK.
+
+       ABRO-ARCHIVO.
+           OPEN INPUT CLIENTES.
+
+       CIERRO-ARCHIVO.
+           CLOSE CLIENTES.
+
+      *----------------------------------------------------------------
+      * BUSCO-CLIENTE: posiciona por CLI_ALT_2 al comienzo de la
+      * CATEGORIA solicitada y recorre en orden de CLI_NOMBRE hasta
+      * encontrar el primer cliente con CLI_SALDO >= MONTO. REG-CLIENTES
+      * no lleva fecha propia, asi que FECHA no filtra el maestro; se
+      * exige como fecha de la consulta y se rechaza el pedido si no
+      * viene en formato AAAAMMDD.
+      *----------------------------------------------------------------
+       BUSCO-CLIENTE.
+           MOVE "N" TO PAR-ENCONTRADO.
+           INITIALIZE PAR-CLIENTE.
+           IF FECHA NOT NUMERIC
+              GO TO F-BUSCO-CLIENTE.
+           MOVE CATEGORIA(5:1) TO W-CATEGORIA.
+           MOVE W-CATEGORIA TO CLI_CATEGORIA_2.
+           MOVE LOW-VALUES TO CLI_NOMBRE_2.
+           START CLIENTES KEY IS NOT LESS THAN CLI_ALT_2.
+           IF ST-FILE NOT = "00"
+              GO TO F-BUSCO-CLIENTE.
+           MOVE "N" TO FIN-BUSQUEDA.
+           PERFORM CICLO-BUSQUEDA THRU F-CICLO-BUSQUEDA
+              UNTIL TERMINAR-BUSQUEDA.
+
+       F-BUSCO-CLIENTE.
+           EXIT.
+
+       CICLO-BUSQUEDA.
+           READ CLIENTES NEXT RECORD.
+           IF ST-FILE NOT = "00"
+              MOVE "S" TO FIN-BUSQUEDA
+              GO TO F-CICLO-BUSQUEDA.
+           IF CLI_CATEGORIA_2 NOT = W-CATEGORIA
+              MOVE "S" TO FIN-BUSQUEDA
+              GO TO F-CICLO-BUSQUEDA.
+           IF CLI_SALDO NOT < MONTO
+              MOVE "S"           TO PAR-ENCONTRADO
+              MOVE CLI_ID        TO PAR-CLI-ID
+              MOVE CLI_SALDO     TO PAR-CLI-SALDO
+              MOVE CLI_NOMBRE    TO PAR-CLI-NOMBRE
+              MOVE CLI_DIRECCION TO PAR-CLI-DIRECCION
+              MOVE CLI_CODPOST   TO PAR-CLI-CODPOST
+              MOVE CLI_CATEGORIA TO PAR-CLI-CATEGORIA
+              MOVE "S"           TO FIN-BUSQUEDA.
+
+       F-CICLO-BUSQUEDA.
+           EXIT.
+
+       END PROGRAM "CONSULTACLI".
