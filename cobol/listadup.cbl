@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Listado de nombres de CLIENTES repetidos (mismo
+      *           CLI_NOMBRE en más de un ID_CLIENTE), recorriendo el
+      *           fichero por la ALTERNATE KEY CLI_NOMBRE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "LISTADUP".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  STATUS ST-FILE.
+
+           SELECT LISTADO ASSIGN TO "./listadup.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-FILE-LST.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY "regcliente.cpy".
+
+       FD  LISTADO.
+
+       01  LINEA-LISTADO            PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE       PIC XX.
+       01  ST-FILE-LST   PIC XX.
+       01  X             PIC X.
+
+       01  FIN-LISTADO   PIC X     VALUE "N".
+           88  TERMINAR-LISTADO    VALUE "S".
+
+       01  W-NOMBRE-ANT  PIC X(70) VALUE LOW-VALUES.
+
+      *----------------------------------------------------------------
+      * TABLA-GRUPO: junta los ID_CLIENTE/CLI_DIRECCION de todos los
+      * clientes que comparten un mismo CLI_NOMBRE, mientras se decide
+      * si el grupo tiene más de un integrante.
+      *----------------------------------------------------------------
+       01  W-CANT-GRUPO  PIC 99    VALUE 0.
+       01  W-CANT-IMPRIMIR PIC 99.
+       01  IDX-GRUPO     PIC 99.
+
+       01  TABLA-GRUPO.
+           02  GRUPO-ITEM OCCURS 50 TIMES.
+               03  TG-CLI-ID          PIC 9(07).
+               03  TG-CLI-DIRECCION   PIC X(80).
+
+       01  LINEA-NOMBRE.
+           02  FILLER             PIC X(11) VALUE "REPETIDO: ".
+           02  LN-CLI-NOMBRE      PIC X(70).
+
+       01  LINEA-DETALLE.
+           02  FILLER             PIC X(04) VALUE SPACES.
+           02  LD-CLI-ID          PIC Z(6)9.
+           02  FILLER             PIC X(02) VALUE SPACES.
+           02  LD-CLI-DIRECCION   PIC X(80).
+
+       PROCEDURE DIVISION.
+       PABLO.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM POSICIONO-INICIO THRU F-POSICIONO-INICIO.
+           IF NOT TERMINAR-LISTADO
+              PERFORM LEO-CLIENTE THRU F-LEO-CLIENTE
+              PERFORM CICLO-LISTADO THRU F-CICLO-LISTADO
+                 UNTIL TERMINAR-LISTADO
+           END-IF.
+           PERFORM VUELCO-GRUPO THRU F-VUELCO-GRUPO.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR ABRIENDO CLIENTES - ST-FILE " ST-FILE
+              ACCEPT X.
+           OPEN OUTPUT LISTADO.
+           IF ST-FILE-LST > "07"
+              DISPLAY "ERROR ABRIENDO LISTADO - ST-FILE " ST-FILE-LST
+              ACCEPT X.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE LISTADO.
+
+      *----------------------------------------------------------------
+      * POSICIONO-INICIO: START por la ALTERNATE KEY CLI_NOMBRE, para
+      * que los clientes con el mismo nombre queden contiguos.
+      *----------------------------------------------------------------
+       POSICIONO-INICIO.
+           MOVE LOW-VALUES TO CLI_NOMBRE.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE.
+           IF ST-FILE NOT = "00"
+              MOVE "S" TO FIN-LISTADO.
+
+       F-POSICIONO-INICIO.
+           EXIT.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD.
+           IF ST-FILE NOT = "00"
+              MOVE "S" TO FIN-LISTADO.
+
+       F-LEO-CLIENTE.
+           EXIT.
+
+       CICLO-LISTADO.
+           IF CLI_NOMBRE NOT = W-NOMBRE-ANT
+              PERFORM VUELCO-GRUPO THRU F-VUELCO-GRUPO
+              MOVE CLI_NOMBRE TO W-NOMBRE-ANT
+           END-IF.
+           PERFORM AGREGO-GRUPO THRU F-AGREGO-GRUPO.
+           PERFORM LEO-CLIENTE THRU F-LEO-CLIENTE.
+
+       F-CICLO-LISTADO.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * AGREGO-GRUPO: agrega el cliente en curso al grupo de nombres
+      * repetidos que se está armando.
+      *----------------------------------------------------------------
+       AGREGO-GRUPO.
+           ADD 1 TO W-CANT-GRUPO.
+           IF W-CANT-GRUPO <= 50
+              MOVE CLI_ID        TO TG-CLI-ID (W-CANT-GRUPO)
+              MOVE CLI_DIRECCION TO TG-CLI-DIRECCION (W-CANT-GRUPO)
+           END-IF.
+
+       F-AGREGO-GRUPO.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * VUELCO-GRUPO: si el grupo recién cerrado tiene más de un
+      * integrante, imprime el nombre y el detalle de cada uno. La
+      * tabla sólo guarda hasta 50 integrantes; si el grupo real es
+      * más grande se avisa y se listan sólo esos primeros 50.
+      *----------------------------------------------------------------
+       VUELCO-GRUPO.
+           IF W-CANT-GRUPO > 1
+              MOVE W-NOMBRE-ANT TO LN-CLI-NOMBRE
+              WRITE LINEA-LISTADO FROM LINEA-NOMBRE
+              MOVE W-CANT-GRUPO TO W-CANT-IMPRIMIR
+              IF W-CANT-GRUPO > 50
+                 DISPLAY "AVISO: " W-NOMBRE-ANT " TIENE "
+                    W-CANT-GRUPO " REPETIDOS, SE LISTAN 50"
+                 MOVE 50 TO W-CANT-IMPRIMIR
+              END-IF
+              PERFORM IMPRIMO-ITEM-GRUPO THRU F-IMPRIMO-ITEM-GRUPO
+                 VARYING IDX-GRUPO FROM 1 BY 1
+                 UNTIL IDX-GRUPO > W-CANT-IMPRIMIR
+           END-IF.
+           MOVE 0 TO W-CANT-GRUPO.
+
+       F-VUELCO-GRUPO.
+           EXIT.
+
+       IMPRIMO-ITEM-GRUPO.
+           MOVE TG-CLI-ID (IDX-GRUPO)        TO LD-CLI-ID.
+           MOVE TG-CLI-DIRECCION (IDX-GRUPO) TO LD-CLI-DIRECCION.
+           WRITE LINEA-LISTADO FROM LINEA-DETALLE.
+
+       F-IMPRIMO-ITEM-GRUPO.
+           EXIT.
+
+       END PROGRAM "LISTADUP".
