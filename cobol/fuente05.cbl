@@ -25,32 +25,71 @@
                   ORGANIZATION LINE SEQUENTIAL
                   STATUS ST-FILE.
 
+           SELECT OPTIONAL ARCHIVO-ERRORES ASSIGN TO "./errores.log"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-FILE-ERR.
+
+           SELECT OPTIONAL MOVIMIENTOS ASSIGN TO "./movimientos.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-FILE-MOV.
+
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO "./checkpoint.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-FILE-CHK.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  CLIENTES.
 
-       01  REG-CLIENTES.
-           03  ID_CLIENTE.
-               05  CLI_ID           PIC 9(7).
-           03  CLI_SALDO            PIC S9(7)V9(3).
-           03  CLI_NOMBRE           PIC X(70).
-           03  CLI_DIRECCION        PIC X(80).
-           03  CLI_CODPOST          PIC X(10).
-           03  CLI_CATEGORIA        PIC X.
-           03  CLI_ALT_2.
-               05  CLI_CATEGORIA_2  PIC X.
-               05  CLI_NOMBRE_2     PIC X(60).
-           03  FILLER               PIC X(240).
+           COPY "regcliente.cpy".
 
        FD  ARCHIVO-CSV.
 
        01  REGISTRO-CSV             PIC X(400).
 
+       FD  ARCHIVO-ERRORES.
+
+       01  REG-ERROR                PIC X(100).
+
+       FD  MOVIMIENTOS.
+
+           COPY "regmov.cpy".
+
+       FD  CHECKPOINT.
+
+       01  REG-CHECKPOINT           PIC 9(08).
+
        WORKING-STORAGE SECTION.
 
-       01  ST-FILE   PIC XX.
-       01  X         PIC X.
+       01  ST-FILE     PIC XX.
+       01  ST-FILE-ERR PIC XX.
+       01  ST-FILE-MOV PIC XX.
+       01  ST-FILE-CHK PIC XX.
+       01  X           PIC X.
+
+       01  W-SALDO-ANTERIOR      PIC S9(7)V9(3).
+       01  W-ULTIMO-NRO-CHECKPT  PIC 9(08) VALUE 0.
+
+       01  W-POSTEO-OK           PIC X     VALUE "N".
+           88  POSTEO-EXITOSO       VALUE "S".
+           88  POSTEO-FALLIDO       VALUE "N".
+
+       01  W-DETENER-PROCESO     PIC X     VALUE "N".
+           88  DETENER-PROCESO      VALUE "S".
+
+       01  W-FICHERO-ACTUAL    PIC X(15).
+       01  W-OPERACION-ACTUAL  PIC X(10).
+
+       01  LINEA-ERROR.
+           02  LE-FECHA        PIC X(08).
+           02  FILLER          PIC X      VALUE SPACE.
+           02  LE-FICHERO      PIC X(15).
+           02  FILLER          PIC X      VALUE SPACE.
+           02  LE-OPERACION    PIC X(10).
+           02  FILLER          PIC X      VALUE SPACE.
+           02  LE-STATUS       PIC XX.
+           02  FILLER          PIC X(59)  VALUE SPACE.
 
        01  MENSAJE   PIC X(70).
 
@@ -78,32 +117,26 @@
        01  I               PIC 99.
        01  CONTADOR-1      PIC 9999.
        01  CONTADOR-2      PIC 9999.
-       01  TEXTO-CSV       PIC X(400).
 
-       01  REG-CSV.
-           02 CSV-FECHA      PIC X(08).
-           02 CSV-IMPORTE    PIC X(10) JUST RIGHT.
-           02 CSV-IMPORTE-9 REDEFINES CSV-IMPORTE PIC S9(7)V99.
-           02 CSV-NROFACTURA PIC 9(08).
-           02 CSV-CLI-ID     PIC 9(07).
+           COPY "regcsv.cpy".
 
-       LINKAGE SECTION.
-
-           01  PARAMETROS.
-               02  FECHA     PIC X(08).
-               02  CATEGORIA PIC X(05) JUST RIGHT.
-               02  MONTO     PIC S9(06)V99.
-
-       PROCEDURE DIVISION USING PARAMETROS.
+       PROCEDURE DIVISION.
        DECLARATIVES.
 
        MANEJO-ERROR SECTION.
 
            USE AFTER ERROR PROCEDURE CLIENTES ARCHIVO-CSV.
 
+       MANEJO-ERROR-INICIO.
+           DISPLAY "ERROR DE E/S - FICHERO: " W-FICHERO-ACTUAL
+              " OPERACION: " W-OPERACION-ACTUAL
+              " ST-FILE: " ST-FILE.
+           PERFORM GRABO-LOG-ERROR THRU F-GRABO-LOG-ERROR.
+
        END DECLARATIVES.
 
        PABLO.
+           PERFORM ABRO-ARCHIVOS.
            PERFORM VARYING I FROM 100 BY -1 UNTIL I = 0
            END-PERFORM.
 
@@ -136,19 +169,193 @@
              "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
       *------------------------------------------------------
 
-           CALL "CONSULTACLI" USING PARAMETROS.
-           CANCEL "CONSULTACLI".
-
-
-
-      *------------------------------------------------------
-
-           READ ARCHIVO-CSV INTO TEXTO-CSV.
-
-           UNSTRING TEXTO-CSV DELIMITED BY ";"
-              INTO CSV-FECHA,
-                   CSV-IMPORTE,
-                   CSV-NROFACTURA,
-                   CSV-CLI-ID.
+           PERFORM PROCESO-VENTAS THRU F-PROCESO-VENTAS.
+
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * ABRO-ARCHIVOS / CIERRO-ARCHIVOS: apertura y cierre de los
+      * ficheros CLIENTES (I-O, para poder regrabar CLI_SALDO) y
+      * ARCHIVO-CSV (INPUT, sólo lectura).
+      *----------------------------------------------------------------
+       ABRO-ARCHIVOS.
+           OPEN EXTEND ARCHIVO-ERRORES.
+           IF ST-FILE-ERR > "07"
+              DISPLAY "ERROR ABRIENDO ERRORES.LOG - ST " ST-FILE-ERR
+              ACCEPT X.
+           OPEN EXTEND MOVIMIENTOS.
+           IF ST-FILE-MOV > "07"
+              DISPLAY "ERROR ABRIENDO MOVIMIENTOS - ST " ST-FILE-MOV
+              ACCEPT X.
+           MOVE "CLIENTES"    TO W-FICHERO-ACTUAL.
+           MOVE "OPEN"        TO W-OPERACION-ACTUAL.
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR ABRIENDO CLIENTES - ST-FILE " ST-FILE
+              ACCEPT X.
+           MOVE "ARCHIVO-CSV" TO W-FICHERO-ACTUAL.
+           MOVE "OPEN"        TO W-OPERACION-ACTUAL.
+           OPEN INPUT ARCHIVO-CSV.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR ABRIENDO ARCHIVO-CSV - ST-FILE " ST-FILE
+              ACCEPT X.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE ARCHIVO-CSV.
+           CLOSE ARCHIVO-ERRORES.
+           CLOSE MOVIMIENTOS.
+
+      *----------------------------------------------------------------
+      * GRABO-LOG-ERROR: agrega una línea al fichero de errores con el
+      * fichero y la operación en curso al momento del error de E/S.
+      *----------------------------------------------------------------
+       GRABO-LOG-ERROR.
+           ACCEPT LE-FECHA FROM DATE YYYYMMDD.
+           MOVE W-FICHERO-ACTUAL   TO LE-FICHERO.
+           MOVE W-OPERACION-ACTUAL TO LE-OPERACION.
+           MOVE ST-FILE        TO LE-STATUS.
+           WRITE REG-ERROR FROM LINEA-ERROR.
+           IF ST-FILE-ERR > "07"
+              DISPLAY "ERROR GRABANDO ERRORES.LOG - ST " ST-FILE-ERR
+              ACCEPT X.
+
+       F-GRABO-LOG-ERROR.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * PROCESO-VENTAS: recorre ARCHIVO-CSV completo (hasta ST-FILE =
+      * "10", fin de fichero) posteando cada línea contra CLIENTES. Las
+      * facturas ya cubiertas por el checkpoint de una corrida anterior
+      * se saltean, para poder reiniciar sin volver a postear. Si una
+      * factura no se puede postear (por ejemplo, cliente inexistente)
+      * el proceso se detiene ahí mismo: el checkpoint nunca avanza más
+      * allá de una factura fallida, así que al corregir el dato y
+      * reiniciar el proceso retoma exactamente en esa factura.
+      *----------------------------------------------------------------
+       PROCESO-VENTAS.
+           PERFORM LEO-CHECKPOINT THRU F-LEO-CHECKPOINT.
+           PERFORM LEO-VENTA THRU F-LEO-VENTA.
+           PERFORM CICLO-VENTAS THRU F-CICLO-VENTAS
+              UNTIL ST-FILE = "10" OR DETENER-PROCESO.
+
+       F-PROCESO-VENTAS.
+           EXIT.
+
+       CICLO-VENTAS.
+           IF CSV-NROFACTURA > W-ULTIMO-NRO-CHECKPT
+              PERFORM POSTEO-VENTA THRU F-POSTEO-VENTA
+              IF POSTEO-EXITOSO
+                 PERFORM GRABO-CHECKPOINT THRU F-GRABO-CHECKPOINT
+              ELSE
+                 MOVE "S" TO W-DETENER-PROCESO
+              END-IF
+           END-IF.
+           IF NOT DETENER-PROCESO
+              PERFORM LEO-VENTA THRU F-LEO-VENTA
+           END-IF.
+
+       F-CICLO-VENTAS.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * LEO-CHECKPOINT: recupera el número de la última factura
+      * posteada con éxito en una corrida anterior, si existe.
+      *----------------------------------------------------------------
+       LEO-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF ST-FILE-CHK = "00"
+              READ CHECKPOINT
+              IF ST-FILE-CHK = "00"
+                 MOVE REG-CHECKPOINT TO W-ULTIMO-NRO-CHECKPT
+              END-IF
+              CLOSE CHECKPOINT
+           END-IF.
+
+       F-LEO-CHECKPOINT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * GRABO-CHECKPOINT: deja grabado el número de la última factura
+      * posteada con éxito, sobreescribiendo el checkpoint anterior.
+      *----------------------------------------------------------------
+       GRABO-CHECKPOINT.
+           MOVE CSV-NROFACTURA TO W-ULTIMO-NRO-CHECKPT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE CSV-NROFACTURA TO REG-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+       F-GRABO-CHECKPOINT.
+           EXIT.
+
+       LEO-VENTA.
+           MOVE "ARCHIVO-CSV" TO W-FICHERO-ACTUAL.
+           MOVE "READ"        TO W-OPERACION-ACTUAL.
+           READ ARCHIVO-CSV INTO TEXTO-CSV
+              AT END
+                 CONTINUE
+              NOT AT END
+                 UNSTRING TEXTO-CSV DELIMITED BY ";"
+                    INTO CSV-FECHA,
+                         CSV-IMPORTE,
+                         CSV-NROFACTURA,
+                         CSV-CLI-ID
+           END-READ.
+
+       F-LEO-VENTA.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * POSTEO-VENTA: aplica el importe de la línea CSV al saldo del
+      * cliente cuyo CLI_ID coincide con CSV-CLI-ID.
+      *----------------------------------------------------------------
+       POSTEO-VENTA.
+           MOVE "N" TO W-POSTEO-OK.
+           MOVE CSV-CLI-ID TO CLI_ID.
+           MOVE "CLIENTES" TO W-FICHERO-ACTUAL.
+           MOVE "READ"     TO W-OPERACION-ACTUAL.
+           READ CLIENTES KEY IS ID_CLIENTE
+              INVALID KEY
+                 DISPLAY "CLIENTE NO ENCONTRADO PARA FACTURA "
+                    CSV-NROFACTURA " - CLI_ID " CSV-CLI-ID
+                 DISPLAY "PROCESO DETENIDO - CORRIJA Y REINICIE"
+                 ACCEPT X
+              NOT INVALID KEY
+                 MOVE CLI_SALDO TO W-SALDO-ANTERIOR
+                 ADD CSV-IMPORTE-9 TO CLI_SALDO
+                 MOVE "REWRITE" TO W-OPERACION-ACTUAL
+                 REWRITE REG-CLIENTES
+                 IF ST-FILE > "07"
+                    DISPLAY "ERROR REGRABANDO CLIENTE " CLI_ID
+                       " - ST-FILE " ST-FILE
+                 ELSE
+                    MOVE CSV-NROFACTURA TO MOV-ORIGEN
+                    PERFORM GRABO-MOVIMIENTO THRU F-GRABO-MOVIMIENTO
+                    MOVE "S" TO W-POSTEO-OK
+                 END-IF
+           END-READ.
+
+       F-POSTEO-VENTA.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * GRABO-MOVIMIENTO: agrega una línea al fichero MOVIMIENTOS con
+      * el saldo anterior y el nuevo saldo del cliente en curso. El
+      * que llama debe dejar cargados W-SALDO-ANTERIOR y MOV-ORIGEN.
+      *----------------------------------------------------------------
+       GRABO-MOVIMIENTO.
+           MOVE CLI_ID           TO MOV-CLI-ID.
+           MOVE W-SALDO-ANTERIOR TO MOV-SALDO-ANTERIOR.
+           MOVE CLI_SALDO        TO MOV-SALDO-NUEVO.
+           ACCEPT MOV-FECHA FROM DATE YYYYMMDD.
+           WRITE LINEA-MOVIMIENTO.
+           IF ST-FILE-MOV > "07"
+              DISPLAY "ERROR GRABANDO MOVIMIENTO - ST " ST-FILE-MOV
+              ACCEPT X.
+
+       F-GRABO-MOVIMIENTO.
+           EXIT.
 
        END PROGRAM "INICIO".
