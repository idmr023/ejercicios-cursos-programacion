@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Mantenimiento (alta/baja) del maestro de categorías
+      *           de cliente, usado por el alta/cambio de CLIENTES
+      *           para validar CLI_CATEGORIA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CATMANT".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CATEGORIAS ASSIGN TO "./categorias.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CAT-CODIGO
+                  STATUS ST-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CATEGORIAS.
+
+           COPY "regcat.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE      PIC XX.
+       01  X            PIC X.
+
+       01  OPCION       PIC 9.
+       01  FIN-MENU     PIC X     VALUE "N".
+           88  TERMINAR-MENU      VALUE "S".
+
+       PROCEDURE DIVISION.
+       PABLO.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM PROCESO-MENU THRU F-PROCESO-MENU
+              UNTIL TERMINAR-MENU.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN I-O CATEGORIAS.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR ABRIENDO EL ARCHIVO"
+              ACCEPT X.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CATEGORIAS.
+
+      *----------------------------------------------------------------
+      * PROCESO-MENU: pide la opción de mantenimiento y la despacha.
+      *----------------------------------------------------------------
+       PROCESO-MENU.
+           DISPLAY " ".
+           DISPLAY "1-ALTA  2-BAJA  3-FIN".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT OPCION.
+           EVALUATE OPCION
+               WHEN 1
+                   PERFORM ALTA-CATEGORIA THRU F-ALTA-CATEGORIA
+               WHEN 2
+                   PERFORM BAJA-CATEGORIA THRU F-BAJA-CATEGORIA
+               WHEN 3
+                   MOVE "S" TO FIN-MENU
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       F-PROCESO-MENU.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * ALTA-CATEGORIA: da de alta un código de categoría nuevo.
+      *----------------------------------------------------------------
+       ALTA-CATEGORIA.
+           INITIALIZE REG-CATEGORIAS.
+           DISPLAY "CAT_CODIGO (*=CANCELA): " WITH NO ADVANCING.
+           ACCEPT CAT-CODIGO.
+           IF CAT-CODIGO = "*"
+              GO TO F-ALTA-CATEGORIA.
+           DISPLAY "CAT_DESCRIPCION........: " WITH NO ADVANCING.
+           ACCEPT CAT-DESCRIPCION.
+           WRITE REG-CATEGORIAS.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR GRABANDO EL ARCHIVO - ST-FILE " ST-FILE
+              ACCEPT X.
+
+       F-ALTA-CATEGORIA.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * BAJA-CATEGORIA: elimina un código de categoría existente.
+      *----------------------------------------------------------------
+       BAJA-CATEGORIA.
+           DISPLAY "CAT_CODIGO A BORRAR: " WITH NO ADVANCING.
+           ACCEPT CAT-CODIGO.
+           READ CATEGORIAS KEY IS CAT-CODIGO.
+           IF ST-FILE NOT = "00"
+              DISPLAY "CATEGORIA NO ENCONTRADA - ST-FILE " ST-FILE
+              GO TO F-BAJA-CATEGORIA.
+           DELETE CATEGORIAS RECORD.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR BORRANDO EL REGISTRO - ST-FILE " ST-FILE
+              ACCEPT X.
+
+       F-BAJA-CATEGORIA.
+           EXIT.
+
+       END PROGRAM "CATMANT".
