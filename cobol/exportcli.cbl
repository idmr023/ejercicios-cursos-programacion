@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Exporta ID_CLIENTE, CLI_NOMBRE, CLI_EMAIL y
+      *           CLI_TELEFONO de todos los clientes a un CSV, para
+      *           campañas de mailing o telemarketing.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "EXPORTCLI".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  STATUS ST-FILE.
+
+           SELECT ARCHIVO-CONTACTOS ASSIGN TO "./contactos.csv"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-FILE-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY "regcliente.cpy".
+
+       FD  ARCHIVO-CONTACTOS.
+
+       01  LINEA-CONTACTOS           PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE       PIC XX.
+       01  ST-FILE-CSV   PIC XX.
+       01  X             PIC X.
+
+       01  FIN-EXPORT    PIC X     VALUE "N".
+           88  TERMINAR-EXPORT     VALUE "S".
+
+       01  LINEA-DETALLE.
+           02  LD-CLI-ID          PIC X(07).
+           02  FILLER             PIC X VALUE ";".
+           02  LD-CLI-NOMBRE      PIC X(70).
+           02  FILLER             PIC X VALUE ";".
+           02  LD-CLI-EMAIL       PIC X(50).
+           02  FILLER             PIC X VALUE ";".
+           02  LD-CLI-TELEFONO    PIC X(20).
+
+       PROCEDURE DIVISION.
+       PABLO.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM POSICIONO-INICIO THRU F-POSICIONO-INICIO.
+           IF NOT TERMINAR-EXPORT
+              PERFORM LEO-CLIENTE THRU F-LEO-CLIENTE
+              PERFORM CICLO-EXPORT THRU F-CICLO-EXPORT
+                 UNTIL TERMINAR-EXPORT
+           END-IF.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR ABRIENDO CLIENTES - ST-FILE " ST-FILE
+              ACCEPT X.
+           OPEN OUTPUT ARCHIVO-CONTACTOS.
+           IF ST-FILE-CSV > "07"
+              DISPLAY "ERROR ABRIENDO CONTACTOS - ST-FILE " ST-FILE-CSV
+              ACCEPT X.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE ARCHIVO-CONTACTOS.
+
+      *----------------------------------------------------------------
+      * POSICIONO-INICIO: recorrido completo por ID_CLIENTE, desde el
+      * primer registro del fichero.
+      *----------------------------------------------------------------
+       POSICIONO-INICIO.
+           MOVE LOW-VALUES TO ID_CLIENTE.
+           START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE.
+           IF ST-FILE NOT = "00"
+              MOVE "S" TO FIN-EXPORT.
+
+       F-POSICIONO-INICIO.
+           EXIT.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD.
+           IF ST-FILE NOT = "00"
+              MOVE "S" TO FIN-EXPORT.
+
+       F-LEO-CLIENTE.
+           EXIT.
+
+       CICLO-EXPORT.
+           PERFORM GRABO-CONTACTO THRU F-GRABO-CONTACTO.
+           PERFORM LEO-CLIENTE THRU F-LEO-CLIENTE.
+
+       F-CICLO-EXPORT.
+           EXIT.
+
+       GRABO-CONTACTO.
+           MOVE CLI_ID        TO LD-CLI-ID.
+           MOVE CLI_NOMBRE    TO LD-CLI-NOMBRE.
+           MOVE CLI_EMAIL     TO LD-CLI-EMAIL.
+           MOVE CLI_TELEFONO  TO LD-CLI-TELEFONO.
+           WRITE LINEA-CONTACTOS FROM LINEA-DETALLE.
+
+       F-GRABO-CONTACTO.
+           EXIT.
+
+       END PROGRAM "EXPORTCLI".
