@@ -0,0 +1,15 @@
+      ******************************************************************
+      * REGMOV - línea del fichero de movimientos: registra cada
+      * cambio de CLI_SALDO (saldo anterior/nuevo, origen y fecha),
+      * venga de la posteo de ventas.csv o de un ajuste manual.
+      ******************************************************************
+       01  LINEA-MOVIMIENTO.
+           02  MOV-CLI-ID           PIC 9(07).
+           02  FILLER               PIC X       VALUE SPACE.
+           02  MOV-SALDO-ANTERIOR   PIC -(7)9,999.
+           02  FILLER               PIC X       VALUE SPACE.
+           02  MOV-SALDO-NUEVO      PIC -(7)9,999.
+           02  FILLER               PIC X       VALUE SPACE.
+           02  MOV-ORIGEN           PIC X(08).
+           02  FILLER               PIC X       VALUE SPACE.
+           02  MOV-FECHA            PIC X(08).
