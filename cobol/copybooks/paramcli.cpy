@@ -0,0 +1,20 @@
+      ******************************************************************
+      * PARAMCLI - parámetros de entrada/salida para CONSULTACLI.
+      * Entrada: FECHA, CATEGORIA, MONTO.
+      * Salida : PAR-ENCONTRADO y el bloque PAR-CLIENTE con la copia
+      *          del REG-CLIENTES localizado.
+      ******************************************************************
+       01  PARAMETROS.
+           02  FECHA         PIC X(08).
+           02  CATEGORIA     PIC X(05) JUST RIGHT.
+           02  MONTO         PIC S9(06)V99.
+           02  PAR-ENCONTRADO PIC X.
+               88  PAR-CLIENTE-ENCONTRADO    VALUE "S".
+               88  PAR-CLIENTE-NO-ENCONTRADO VALUE "N".
+           02  PAR-CLIENTE.
+               03  PAR-CLI-ID          PIC 9(7).
+               03  PAR-CLI-SALDO       PIC S9(7)V9(3).
+               03  PAR-CLI-NOMBRE      PIC X(70).
+               03  PAR-CLI-DIRECCION   PIC X(80).
+               03  PAR-CLI-CODPOST     PIC X(10).
+               03  PAR-CLI-CATEGORIA   PIC X.
