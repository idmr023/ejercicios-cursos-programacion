@@ -0,0 +1,12 @@
+      ******************************************************************
+      * REGCSV - descripción de una línea de ventas.csv, compartida por
+      * los programas que leen el fichero de ventas.
+      ******************************************************************
+       01  TEXTO-CSV       PIC X(400).
+
+       01  REG-CSV.
+           02  CSV-FECHA       PIC X(08).
+           02  CSV-IMPORTE     PIC X(10) JUST RIGHT.
+           02  CSV-IMPORTE-9 REDEFINES CSV-IMPORTE PIC S9(7)V99.
+           02  CSV-NROFACTURA  PIC 9(08).
+           02  CSV-CLI-ID      PIC 9(07).
