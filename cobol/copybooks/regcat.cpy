@@ -0,0 +1,7 @@
+      ******************************************************************
+      * REGCAT - descripción del maestro de categorías de cliente
+      * (código + descripción), usado para validar CLI_CATEGORIA.
+      ******************************************************************
+       01  REG-CATEGORIAS.
+           02  CAT-CODIGO         PIC X(01).
+           02  CAT-DESCRIPCION    PIC X(30).
