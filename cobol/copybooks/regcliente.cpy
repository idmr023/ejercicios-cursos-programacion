@@ -0,0 +1,28 @@
+      ******************************************************************
+      * REGCLIENTE - descripción única del registro de clientes.dat,
+      * compartida por todos los programas que abren CLIENTES, para que
+      * ninguno la vea distinta de otro y todos manejen el mismo largo
+      * físico de registro.
+      ******************************************************************
+       01  REG-CLIENTES.
+           03  ID_CLIENTE.
+               05  CLI_ID           PIC 9(7).
+               *>Definición de longitud de variables:
+               *>  9 -> un dígito
+               *>  99 -> dos dígitos
+               *>  Z(6)9,99 -> El z muestra enteros y cuando encuentra 0s los reemplaza por espacios
+               *>  ----- -> funciona igual que el Z pero si encuentran un negativo le pondrá un "-" a la izquierda
+           03  CLI_SALDO            PIC S9(7)V9(3).
+           03  CLI_NOMBRE           PIC X(70).
+           03  CLI_DIRECCION        PIC X(80).
+           03  CLI_CODPOST          PIC X(10).
+           03  CLI_CATEGORIA        PIC X.
+           03  CLI_ALT_2.
+               05  CLI_CATEGORIA_2  PIC X.
+               05  CLI_NOMBRE_2     PIC X(60).
+               *>CLI_ALT_2 almacena los valores de CATEGORIA_2 y NOMBRE_2 funcionando como punto medio entre ambas variables
+           03  CLI_RAZONSOCIAL      PIC X(60).
+           03  CLI_EMAIL            PIC X(50).
+           03  CLI_TELEFONO         PIC X(20).
+           03  FILLER               PIC X(170).
+           *>Filler permite agregar un campo a futuro, de no agregar FILLER no se puede agregar ningún otro dato a futuro
