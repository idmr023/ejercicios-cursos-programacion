@@ -0,0 +1,15 @@
+      ******************************************************************
+      * PARAMLINEA - parámetros del cálculo de línea de venta (cantidad
+      * por precio unitario más impuesto), compartidos entre CALCLINEA
+      * y sus programas llamantes.
+      ******************************************************************
+       01  PARAMETROS-LINEA.
+           02  PLN-CANTIDAD          PIC 9(05).
+           02  PLN-PRECIO-UNITARIO   PIC 9(07)V99.
+           02  PLN-TASA-IMPUESTO     PIC 9(03)V99.
+           02  PLN-IMPORTE-NETO      PIC S9(09)V99.
+           02  PLN-IMPORTE-IMPUESTO  PIC S9(09)V99.
+           02  PLN-IMPORTE-TOTAL     PIC S9(09)V99.
+           02  PLN-RESULTADO         PIC X.
+               88  PLN-CALCULO-OK       VALUE "S".
+               88  PLN-CALCULO-ERROR    VALUE "N".
