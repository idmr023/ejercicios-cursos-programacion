@@ -1,7 +1,7 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Mantenimiento (alta/cambio/baja) del fichero CLIENTES.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -25,44 +25,56 @@
                   *>Cuando tenemos varios elementos y queremos declarar una ALTERNATE KEY (AK2) que no es contigua a la anterior (AK1), hay que crear otro elemento que sea un “punto medio” entre la AK1 y la AK2.
                   STATUS ST-FILE.
 
+           SELECT OPTIONAL MOVIMIENTOS ASSIGN TO "./movimientos.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-FILE-MOV.
+
+           SELECT OPTIONAL CATEGORIAS ASSIGN TO "./categorias.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CAT-CODIGO
+                  STATUS ST-FILE-CAT.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  CLIENTES.
 
-       01  REG-CLIENTES.
-           03  ID_CLIENTE.
-               05  CLI_ID           PIC 9(7).
-               *>Definición de longitud de variables:
-               *>  9 -> un dígito
-               *>  99 -> dos dígitos
-               *>  Z(6)9,99 -> El z muestra enteros y cuando encuentra 0s los reemplaza por espacios
-               *>  ----- -> funciona igual que el Z pero si encuentran un negativo le pondrá un "-" a la izquierda
-           03  CLI_SALDO            PIC S9(7)V9(3).
-           03  CLI_NOMBRE           PIC X(70).
-           03  CLI_DIRECCION        PIC X(80).
-           03  CLI_CODPOST          PIC X(10).
-           03  CLI_CATEGORIA        PIC X.
-           03  CLI_ALT_2.
-               05  CLI_CATEGORIA_2  PIC X.
-               05  CLI_NOMBRE_2     PIC X(60).
-               *>CLI_ALT_2 almacena los valores de CATEGORIA_2 y NOMBRE_2 funcionando como punto medio entre ambas variables
-           03  CLI_RAZONSOCIAL      PIC X(60).
-           03  FILLER               PIC X(240).
-           *>Filler permite agregar un campo a futuro, de no agregar FILLER no se puede agregar ningún otro dato a futuro
+           COPY "regcliente.cpy".
+
+       FD  MOVIMIENTOS.
+
+           COPY "regmov.cpy".
 
+       FD  CATEGORIAS.
+
+           COPY "regcat.cpy".
 
        WORKING-STORAGE SECTION.
 
-       01  ST-FILE   PIC XX.
-       01  X         PIC X.
+       01  ST-FILE     PIC XX.
+       01  ST-FILE-MOV PIC XX.
+       01  ST-FILE-CAT PIC XX.
+       01  X           PIC X.
+
+       01  CATEGORIA-VALIDA  PIC X     VALUE "N".
+           88  CATEGORIA-OK        VALUE "S".
+           88  CATEGORIA-MALA      VALUE "N".
+
+       01  OPCION       PIC 9.
+       01  FIN-MENU     PIC X     VALUE "N".
+           88  TERMINAR-MENU      VALUE "S".
+
+       01  W-ID-BUSCADO      PIC 9(7).
+       01  W-SALDO-ANTERIOR  PIC S9(7)V9(3).
+       01  W-MONTO-AJUSTE    PIC S9(7)V9(3).
 
        PROCEDURE DIVISION.
        PABLO.
            PERFORM ABRO-ARCHIVOS.
            *> El PERFORM lee y regresa
-           PERFORM GRABO-DATOS THRU F-GRABO-DATOS.
+           PERFORM PROCESO-MENU THRU F-PROCESO-MENU
+              UNTIL TERMINAR-MENU.
            PERFORM CIERRO-ARCHIVOS.
            STOP RUN.
 
@@ -71,26 +83,223 @@
            IF ST-FILE > "07"
               DISPLAY "ERROR ABRIENDO EL ARCHIVO"
               ACCEPT X.
+           OPEN EXTEND MOVIMIENTOS.
+           IF ST-FILE-MOV > "07"
+              DISPLAY "ERROR ABRIENDO MOVIMIENTOS - ST " ST-FILE-MOV
+              ACCEPT X.
+           OPEN INPUT CATEGORIAS.
+           IF ST-FILE-CAT > "07"
+              DISPLAY "ERROR ABRIENDO CATEGORIAS - ST " ST-FILE-CAT
+              ACCEPT X.
 
        CIERRO-ARCHIVOS.
            CLOSE CLIENTES.
+           CLOSE MOVIMIENTOS.
+           CLOSE CATEGORIAS.
+
+      *----------------------------------------------------------------
+      * PROCESO-MENU: pide la opción de mantenimiento y la despacha.
+      *----------------------------------------------------------------
+       PROCESO-MENU.
+           DISPLAY " ".
+           DISPLAY "1-ALTA  2-CAMBIO  3-BAJA  4-AJUSTE SALDO  5-FIN".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT OPCION.
+           EVALUATE OPCION
+               WHEN 1
+                   PERFORM ALTA-CLIENTE THRU F-ALTA-CLIENTE
+               WHEN 2
+                   PERFORM CAMBIO-CLIENTE THRU F-CAMBIO-CLIENTE
+               WHEN 3
+                   PERFORM BAJA-CLIENTE THRU F-BAJA-CLIENTE
+               WHEN 4
+                   PERFORM AJUSTE-SALDO THRU F-AJUSTE-SALDO
+               WHEN 5
+                   MOVE "S" TO FIN-MENU
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
 
-       GRABO-DATOS.
+       F-PROCESO-MENU.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * ALTA-CLIENTE: pide los datos de un cliente nuevo y lo graba.
+      *----------------------------------------------------------------
+       ALTA-CLIENTE.
            INITIALIZE REG-CLIENTES.
-           MOVE 1 TO CLI_ID.
+           DISPLAY "CLI_ID (0=CANCELA): " WITH NO ADVANCING.
+           ACCEPT CLI_ID.
+           IF CLI_ID = 0
+              GO TO F-ALTA-CLIENTE.
+           DISPLAY "CLI_NOMBRE.....: " WITH NO ADVANCING.
+           ACCEPT CLI_NOMBRE.
+           DISPLAY "CLI_RAZONSOCIAL: " WITH NO ADVANCING.
+           ACCEPT CLI_RAZONSOCIAL.
+           DISPLAY "CLI_DIRECCION..: " WITH NO ADVANCING.
+           ACCEPT CLI_DIRECCION.
+           DISPLAY "CLI_CODPOST....: " WITH NO ADVANCING.
+           ACCEPT CLI_CODPOST.
+           DISPLAY "CLI_CATEGORIA..: " WITH NO ADVANCING.
+           ACCEPT CLI_CATEGORIA.
+           PERFORM VALIDO-CATEGORIA THRU F-VALIDO-CATEGORIA.
+           IF CATEGORIA-MALA
+              DISPLAY "CATEGORIA INEXISTENTE - ALTA CANCELADA"
+              GO TO F-ALTA-CLIENTE.
+           DISPLAY "CLI_EMAIL......: " WITH NO ADVANCING.
+           ACCEPT CLI_EMAIL.
+           DISPLAY "CLI_TELEFONO...: " WITH NO ADVANCING.
+           ACCEPT CLI_TELEFONO.
            MOVE 0 TO CLI_SALDO.
-           MOVE "VAR-NOMBRE" TO CLI_NOMBRE.
-           MOVE "W-DIRECCION" TO CLI_DIRECCION.
+           PERFORM GRABO-REGISTRO THRU F-GRABO-REGISTRO.
+
+       F-ALTA-CLIENTE.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * CAMBIO-CLIENTE: localiza un cliente por ID_CLIENTE y reescribe
+      * los datos que se puedan modificar.
+      *----------------------------------------------------------------
+       CAMBIO-CLIENTE.
+           DISPLAY "CLI_ID A CAMBIAR: " WITH NO ADVANCING.
+           ACCEPT W-ID-BUSCADO.
+           MOVE W-ID-BUSCADO TO CLI_ID.
+           READ CLIENTES KEY IS ID_CLIENTE.
+           IF ST-FILE NOT = "00"
+              DISPLAY "CLIENTE NO ENCONTRADO - ST-FILE " ST-FILE
+              GO TO F-CAMBIO-CLIENTE.
+           DISPLAY "CLI_NOMBRE.....: " WITH NO ADVANCING.
+           ACCEPT CLI_NOMBRE.
+           DISPLAY "CLI_RAZONSOCIAL: " WITH NO ADVANCING.
+           ACCEPT CLI_RAZONSOCIAL.
+           DISPLAY "CLI_DIRECCION..: " WITH NO ADVANCING.
+           ACCEPT CLI_DIRECCION.
+           DISPLAY "CLI_CODPOST....: " WITH NO ADVANCING.
+           ACCEPT CLI_CODPOST.
+           DISPLAY "CLI_CATEGORIA..: " WITH NO ADVANCING.
+           ACCEPT CLI_CATEGORIA.
+           PERFORM VALIDO-CATEGORIA THRU F-VALIDO-CATEGORIA.
+           IF CATEGORIA-MALA
+              DISPLAY "CATEGORIA INEXISTENTE - CAMBIO CANCELADO"
+              GO TO F-CAMBIO-CLIENTE.
+           DISPLAY "CLI_EMAIL......: " WITH NO ADVANCING.
+           ACCEPT CLI_EMAIL.
+           DISPLAY "CLI_TELEFONO...: " WITH NO ADVANCING.
+           ACCEPT CLI_TELEFONO.
+           PERFORM SINCRONIZO-ALT-2 THRU F-SINCRONIZO-ALT-2.
+           REWRITE REG-CLIENTES.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR GRABANDO EL ARCHIVO - ST-FILE " ST-FILE
+              ACCEPT X.
+
+       F-CAMBIO-CLIENTE.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * BAJA-CLIENTE: localiza un cliente por ID_CLIENTE y lo elimina.
+      *----------------------------------------------------------------
+       BAJA-CLIENTE.
+           DISPLAY "CLI_ID A BORRAR..: " WITH NO ADVANCING.
+           ACCEPT W-ID-BUSCADO.
+           MOVE W-ID-BUSCADO TO CLI_ID.
+           READ CLIENTES KEY IS ID_CLIENTE.
+           IF ST-FILE NOT = "00"
+              DISPLAY "CLIENTE NO ENCONTRADO - ST-FILE " ST-FILE
+              GO TO F-BAJA-CLIENTE.
+           DELETE CLIENTES RECORD.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR BORRANDO EL REGISTRO - ST-FILE " ST-FILE
+              ACCEPT X.
+
+       F-BAJA-CLIENTE.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * AJUSTE-SALDO: localiza un cliente por ID_CLIENTE y le aplica un
+      * ajuste manual de saldo (positivo o negativo), dejando rastro en
+      * MOVIMIENTOS con origen "MANUAL".
+      *----------------------------------------------------------------
+       AJUSTE-SALDO.
+           DISPLAY "CLI_ID A AJUSTAR: " WITH NO ADVANCING.
+           ACCEPT W-ID-BUSCADO.
+           MOVE W-ID-BUSCADO TO CLI_ID.
+           READ CLIENTES KEY IS ID_CLIENTE.
+           IF ST-FILE NOT = "00"
+              DISPLAY "CLIENTE NO ENCONTRADO - ST-FILE " ST-FILE
+              GO TO F-AJUSTE-SALDO.
+           MOVE CLI_SALDO TO W-SALDO-ANTERIOR.
+           DISPLAY "SALDO ACTUAL.....: " CLI_SALDO.
+           DISPLAY "MONTO A AJUSTAR..: " WITH NO ADVANCING.
+           ACCEPT W-MONTO-AJUSTE.
+           ADD W-MONTO-AJUSTE TO CLI_SALDO.
+           REWRITE REG-CLIENTES.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR GRABANDO EL ARCHIVO - ST-FILE " ST-FILE
+              ACCEPT X
+              GO TO F-AJUSTE-SALDO.
+           MOVE "MANUAL" TO MOV-ORIGEN.
+           PERFORM GRABO-MOVIMIENTO THRU F-GRABO-MOVIMIENTO.
+
+       F-AJUSTE-SALDO.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * GRABO-MOVIMIENTO: agrega una línea al fichero MOVIMIENTOS con
+      * el saldo anterior y el nuevo saldo del cliente en curso. El
+      * que llama debe dejar cargados W-SALDO-ANTERIOR y MOV-ORIGEN.
+      *----------------------------------------------------------------
+       GRABO-MOVIMIENTO.
+           MOVE CLI_ID           TO MOV-CLI-ID.
+           MOVE W-SALDO-ANTERIOR TO MOV-SALDO-ANTERIOR.
+           MOVE CLI_SALDO        TO MOV-SALDO-NUEVO.
+           ACCEPT MOV-FECHA FROM DATE YYYYMMDD.
+           WRITE LINEA-MOVIMIENTO.
+           IF ST-FILE-MOV > "07"
+              DISPLAY "ERROR GRABANDO MOVIMIENTO - ST-FILE " ST-FILE-MOV
+              ACCEPT X.
+
+       F-GRABO-MOVIMIENTO.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * VALIDO-CATEGORIA: verifica que CLI_CATEGORIA exista en el
+      * maestro CATEGORIAS, dejando el resultado en CATEGORIA-VALIDA.
+      *----------------------------------------------------------------
+       VALIDO-CATEGORIA.
+           MOVE CLI_CATEGORIA TO CAT-CODIGO.
+           READ CATEGORIAS KEY IS CAT-CODIGO.
+           IF ST-FILE-CAT = "00"
+              MOVE "S" TO CATEGORIA-VALIDA
+           ELSE
+              MOVE "N" TO CATEGORIA-VALIDA.
+
+       F-VALIDO-CATEGORIA.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * SINCRONIZO-ALT-2: mantiene CLI_ALT_2 (CLI_CATEGORIA_2 +
+      * CLI_NOMBRE_2) al día con CLI_CATEGORIA/CLI_NOMBRE, para que la
+      * ALTERNATE KEY "punto medio" quede utilizable.
+      *----------------------------------------------------------------
+       SINCRONIZO-ALT-2.
+           MOVE CLI_CATEGORIA TO CLI_CATEGORIA_2.
+           MOVE CLI_NOMBRE    TO CLI_NOMBRE_2.
+
+       F-SINCRONIZO-ALT-2.
+           EXIT.
 
+      *----------------------------------------------------------------
+      * GRABO-REGISTRO: alta física del registro ya completado en
+      * WORKING/FILE SECTION.
+      *----------------------------------------------------------------
        GRABO-REGISTRO.
+           PERFORM SINCRONIZO-ALT-2 THRU F-SINCRONIZO-ALT-2.
            WRITE REG-CLIENTES.
-           IF ST-FILE = "99" GO TO GRABO-DATOS.
-                           *>GOTO lee, se va y nunca vuelve. No debe ser usado todo el tiempo, sólo en casos expecionales
            IF ST-FILE > "07"
-              DISPLAY "ERROR GRABANDO EL ARCHIVO"
+              DISPLAY "ERROR GRABANDO EL ARCHIVO - ST-FILE " ST-FILE
               ACCEPT X.
 
-       F-GRABO-DATOS.
+       F-GRABO-REGISTRO.
            EXIT.
 
        END PROGRAM "INICIO".
