@@ -0,0 +1,167 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Validación previa de ventas.csv contra CLIENTES:
+      *           reporta facturas con CLI_ID inexistente y cuadra el
+      *           total de CSV-IMPORTE contra un total de control dado
+      *           por el operador, antes de dejar correr la posteo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "VALIDAVENTA".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  STATUS ST-FILE.
+
+           SELECT ARCHIVO-CSV ASSIGN TO "./ventas.csv"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-FILE-CSV.
+
+           SELECT EXCEPCIONES ASSIGN TO "./ventas_excepciones.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-FILE-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY "regcliente.cpy".
+
+       FD  ARCHIVO-CSV.
+
+       01  REGISTRO-CSV             PIC X(400).
+
+       FD  EXCEPCIONES.
+
+       01  LINEA-EXCEPCIONES        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE       PIC XX.
+       01  ST-FILE-CSV   PIC XX.
+       01  ST-FILE-EXC   PIC XX.
+       01  X             PIC X.
+
+           COPY "regcsv.cpy".
+
+       01  W-CONTROL-TOTAL     PIC S9(9)V99.
+       01  W-TOTAL-CALCULADO   PIC S9(9)V99  VALUE 0.
+       01  W-DIFERENCIA        PIC S9(9)V99.
+       01  W-CANT-EXCEPCIONES  PIC 9(05)     VALUE 0.
+
+       01  LINEA-DETALLE-EXC.
+           02  LE-NROFACTURA   PIC 9(08).
+           02  FILLER          PIC X      VALUE SPACE.
+           02  LE-CLI-ID       PIC 9(07).
+           02  FILLER          PIC X(10) VALUE " NO EXISTE".
+           02  FILLER          PIC X(53) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       PABLO.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM PIDO-CONTROL THRU F-PIDO-CONTROL.
+           PERFORM LEO-VENTA THRU F-LEO-VENTA.
+           PERFORM CICLO-VALIDACION THRU F-CICLO-VALIDACION
+              UNTIL ST-FILE-CSV = "10".
+           PERFORM INFORMO-TOTALES THRU F-INFORMO-TOTALES.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR ABRIENDO CLIENTES - ST-FILE " ST-FILE
+              ACCEPT X.
+           OPEN INPUT ARCHIVO-CSV.
+           IF ST-FILE-CSV > "07"
+              DISPLAY "ERROR ABRIENDO ARCHIVO-CSV " ST-FILE-CSV
+              ACCEPT X.
+           OPEN OUTPUT EXCEPCIONES.
+           IF ST-FILE-EXC > "07"
+              DISPLAY "ERROR ABRIENDO EXCEPCIONES " ST-FILE-EXC
+              ACCEPT X.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE ARCHIVO-CSV.
+           CLOSE EXCEPCIONES.
+
+       PIDO-CONTROL.
+           DISPLAY "TOTAL DE CONTROL (OPERADOR): " WITH NO ADVANCING.
+           ACCEPT W-CONTROL-TOTAL.
+
+       F-PIDO-CONTROL.
+           EXIT.
+
+       LEO-VENTA.
+           READ ARCHIVO-CSV INTO TEXTO-CSV.
+           IF ST-FILE-CSV NOT = "10"
+              UNSTRING TEXTO-CSV DELIMITED BY ";"
+                 INTO CSV-FECHA,
+                      CSV-IMPORTE,
+                      CSV-NROFACTURA,
+                      CSV-CLI-ID.
+
+       F-LEO-VENTA.
+           EXIT.
+
+       CICLO-VALIDACION.
+           PERFORM VALIDO-LINEA THRU F-VALIDO-LINEA.
+           PERFORM LEO-VENTA THRU F-LEO-VENTA.
+
+       F-CICLO-VALIDACION.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * VALIDO-LINEA: acumula el importe de la línea y verifica que
+      * CSV-CLI-ID exista en CLIENTES.
+      *----------------------------------------------------------------
+       VALIDO-LINEA.
+           ADD CSV-IMPORTE-9 TO W-TOTAL-CALCULADO.
+           MOVE CSV-CLI-ID TO CLI_ID.
+           READ CLIENTES KEY IS ID_CLIENTE.
+           IF ST-FILE NOT = "00"
+              PERFORM GRABO-EXCEPCION THRU F-GRABO-EXCEPCION.
+
+       F-VALIDO-LINEA.
+           EXIT.
+
+       GRABO-EXCEPCION.
+           ADD 1 TO W-CANT-EXCEPCIONES.
+           MOVE CSV-NROFACTURA TO LE-NROFACTURA.
+           MOVE CSV-CLI-ID     TO LE-CLI-ID.
+           WRITE LINEA-EXCEPCIONES FROM LINEA-DETALLE-EXC.
+
+       F-GRABO-EXCEPCION.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * INFORMO-TOTALES: cuadra el importe acumulado contra el total
+      * de control ingresado por el operador.
+      *----------------------------------------------------------------
+       INFORMO-TOTALES.
+           COMPUTE W-DIFERENCIA = W-TOTAL-CALCULADO - W-CONTROL-TOTAL.
+           DISPLAY "TOTAL CALCULADO....: " W-TOTAL-CALCULADO.
+           DISPLAY "TOTAL DE CONTROL...: " W-CONTROL-TOTAL.
+           DISPLAY "FACTURAS RECHAZADAS: " W-CANT-EXCEPCIONES.
+           IF W-DIFERENCIA = 0
+              DISPLAY "CONTROL OK - LOS TOTALES COINCIDEN"
+           ELSE
+              DISPLAY "CONTROL ERROR - DIFERENCIA: " W-DIFERENCIA.
+
+       F-INFORMO-TOTALES.
+           EXIT.
+
+       END PROGRAM "VALIDAVENTA".
