@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Listado de CLIENTES en orden de CLI_NOMBRE, usando la
+      *           ALTERNATE KEY CLI_NOMBRE (listado para recepción).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "LISTACLI".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  STATUS ST-FILE.
+
+           SELECT LISTADO ASSIGN TO "./listacli.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-FILE-LST.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY "regcliente.cpy".
+
+       FD  LISTADO.
+
+       01  LINEA-LISTADO            PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE       PIC XX.
+       01  ST-FILE-LST   PIC XX.
+       01  X             PIC X.
+
+       01  FIN-LISTADO   PIC X     VALUE "N".
+           88  TERMINAR-LISTADO    VALUE "S".
+
+       01  LINEA-DETALLE.
+           02  LD-CLI-ID          PIC Z(6)9.
+           02  FILLER             PIC X(02) VALUE SPACES.
+           02  LD-CLI-NOMBRE      PIC X(70).
+           02  FILLER             PIC X(02) VALUE SPACES.
+           02  LD-CLI-DIRECCION   PIC X(80).
+           02  FILLER             PIC X(02) VALUE SPACES.
+           02  LD-CLI-CODPOST     PIC X(10).
+           02  FILLER             PIC X(02) VALUE SPACES.
+           02  LD-CLI-SALDO       PIC -(7)9,999.
+
+       01  LINEA-TITULO.
+           02  FILLER             PIC X(09) VALUE "CLI_ID".
+           02  FILLER             PIC X(02) VALUE SPACES.
+           02  FILLER             PIC X(70) VALUE "CLI_NOMBRE".
+           02  FILLER             PIC X(02) VALUE SPACES.
+           02  FILLER             PIC X(80) VALUE "CLI_DIRECCION".
+           02  FILLER             PIC X(02) VALUE SPACES.
+           02  FILLER             PIC X(10) VALUE "CODPOST".
+           02  FILLER             PIC X(02) VALUE SPACES.
+           02  FILLER             PIC X(13) VALUE "CLI_SALDO".
+
+       PROCEDURE DIVISION.
+       PABLO.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM IMPRIMO-ENCABEZADO THRU F-IMPRIMO-ENCABEZADO.
+           PERFORM POSICIONO-INICIO THRU F-POSICIONO-INICIO.
+           IF NOT TERMINAR-LISTADO
+              PERFORM LEO-CLIENTE THRU F-LEO-CLIENTE
+              PERFORM CICLO-LISTADO THRU F-CICLO-LISTADO
+                 UNTIL TERMINAR-LISTADO
+           END-IF.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR ABRIENDO CLIENTES - ST-FILE " ST-FILE
+              ACCEPT X.
+           OPEN OUTPUT LISTADO.
+           IF ST-FILE-LST > "07"
+              DISPLAY "ERROR ABRIENDO LISTADO - ST-FILE " ST-FILE-LST
+              ACCEPT X.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE LISTADO.
+
+       IMPRIMO-ENCABEZADO.
+           WRITE LINEA-LISTADO FROM LINEA-TITULO.
+
+       F-IMPRIMO-ENCABEZADO.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * POSICIONO-INICIO: START por la ALTERNATE KEY CLI_NOMBRE,
+      * comenzando desde el primer nombre posible.
+      *----------------------------------------------------------------
+       POSICIONO-INICIO.
+           MOVE LOW-VALUES TO CLI_NOMBRE.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE.
+           IF ST-FILE NOT = "00"
+              MOVE "S" TO FIN-LISTADO.
+
+       F-POSICIONO-INICIO.
+           EXIT.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD.
+           IF ST-FILE NOT = "00"
+              MOVE "S" TO FIN-LISTADO.
+
+       F-LEO-CLIENTE.
+           EXIT.
+
+       CICLO-LISTADO.
+           PERFORM IMPRIMO-DETALLE THRU F-IMPRIMO-DETALLE.
+           PERFORM LEO-CLIENTE THRU F-LEO-CLIENTE.
+
+       F-CICLO-LISTADO.
+           EXIT.
+
+       IMPRIMO-DETALLE.
+           MOVE CLI_ID          TO LD-CLI-ID.
+           MOVE CLI_NOMBRE      TO LD-CLI-NOMBRE.
+           MOVE CLI_DIRECCION   TO LD-CLI-DIRECCION.
+           MOVE CLI_CODPOST     TO LD-CLI-CODPOST.
+           MOVE CLI_SALDO       TO LD-CLI-SALDO.
+           WRITE LINEA-LISTADO FROM LINEA-DETALLE.
+
+       F-IMPRIMO-DETALLE.
+           EXIT.
+
+       END PROGRAM "LISTACLI".
